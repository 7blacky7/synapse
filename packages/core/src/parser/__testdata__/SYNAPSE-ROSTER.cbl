@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYNAPSE-ROSTER.
+       AUTHOR. SYNAPSE-TEAM.
+
+      ******************************************************************
+      * NIGHTLY BATCH JOB - READS AGENT-FILE END TO END AND PRINTS A
+      * ROSTER BROKEN OUT BY AGENT-MODEL AND AGENT-STATUS. THE FINAL
+      * AGENT COUNT IS WRITTEN TO AGENTCNT.DAT SO IT SURVIVES THE RUN.
+      *
+      * THE SCAN CHECKPOINTS THE LAST AGENT-ID PROCESSED, THE RUNNING
+      * COUNT, AND THE PER-MODEL ROLL-UP TABLE EVERY
+      * WS-CHECKPOINT-INTERVAL RECORDS SO A RESTARTED RUN CAN REPOSITION
+      * WITH START/READ NEXT INSTEAD OF RESCANNING FROM THE TOP.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENT-FILE ASSIGN TO 'AGENTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AGENT-ID
+               FILE STATUS IS WS-AGENT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'ROSTERCKP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT ROSTER-REPORT ASSIGN TO 'ROSTER.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COUNT-FILE ASSIGN TO 'AGENTCNT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENT-FILE.
+           COPY AGENTREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-AGENT-ID      PIC X(36).
+           05  CKPT-COUNT-SO-FAR       PIC 9(6).
+           05  CKPT-MODEL-STATS.
+               10  CKPT-MODEL-ENTRY-COUNT  PIC 9(2).
+               10  CKPT-MODEL-ENTRY OCCURS 50 TIMES.
+                   15  CKPT-MODEL-NAME           PIC X(50).
+                   15  CKPT-MODEL-ACTIVE-COUNT   PIC 9(6).
+                   15  CKPT-MODEL-INACTIVE-COUNT PIC 9(6).
+
+       FD  ROSTER-REPORT.
+       01  ROSTER-LINE                 PIC X(132).
+
+       FD  COUNT-FILE.
+       01  COUNT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AGENT-FILE-STATUS        PIC XX.
+       01  WS-CKPT-FILE-STATUS         PIC XX.
+       01  WS-EOF-FLAG                 PIC 9 VALUE 0.
+           88  WS-EOF                  VALUE 1.
+       01  WS-AGENT-COUNT              PIC 9(6) VALUE 0.
+
+      * Restart working fields - how far the last checkpoint got, and
+      * how many records have gone by since the last one was saved.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4) VALUE 100.
+       01  WS-RECS-SINCE-CHECKPOINT    PIC 9(4) VALUE 0.
+       01  WS-LAST-PROCESSED-ID        PIC X(36) VALUE SPACES.
+       01  WS-RESTART-SW               PIC X VALUE 'N'.
+           88  WS-RESTART-AVAILABLE    VALUE 'Y'.
+
+      * Model/status roll-up table driving the roster breakdown. Laid
+      * out identically to CHECKPOINT-RECORD's CKPT-MODEL-STATS so the
+      * whole table can be saved/restored with a single group MOVE.
+       01  WS-MODEL-STATS.
+           05  WS-MODEL-ENTRY-COUNT    PIC 9(2) VALUE 0.
+           05  WS-MODEL-ENTRY OCCURS 50 TIMES INDEXED BY WS-MODEL-IDX.
+               10  WS-MODEL-NAME           PIC X(50).
+               10  WS-MODEL-ACTIVE-COUNT   PIC 9(6) VALUE 0.
+               10  WS-MODEL-INACTIVE-COUNT PIC 9(6) VALUE 0.
+       01  WS-FOUND-SW                 PIC X VALUE 'N'.
+           88  WS-MODEL-FOUND          VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM READ-ALL-AGENTS
+           PERFORM WRITE-ROSTER-REPORT
+           PERFORM WRITE-COUNT-FILE
+           STOP RUN.
+
+       READ-ALL-AGENTS.
+           OPEN INPUT AGENT-FILE
+           IF WS-AGENT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT FILE: '
+                   WS-AGENT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT
+
+           IF WS-RESTART-AVAILABLE
+               MOVE WS-LAST-PROCESSED-ID TO AGENT-ID
+               START AGENT-FILE KEY IS GREATER THAN AGENT-ID
+                   INVALID KEY
+                       SET WS-EOF TO TRUE
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ AGENT-FILE NEXT RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-AGENT-COUNT
+                       PERFORM ACCUMULATE-MODEL-STATS
+                       MOVE AGENT-ID TO WS-LAST-PROCESSED-ID
+                       ADD 1 TO WS-RECS-SINCE-CHECKPOINT
+                       IF WS-RECS-SINCE-CHECKPOINT
+                               >= WS-CHECKPOINT-INTERVAL
+                           PERFORM SAVE-CHECKPOINT
+                           MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE AGENT-FILE
+           PERFORM CLEAR-CHECKPOINT.
+
+       LOAD-CHECKPOINT.
+           SET WS-RESTART-SW TO 'N'
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-AGENT-ID TO WS-LAST-PROCESSED-ID
+                       MOVE CKPT-COUNT-SO-FAR TO WS-AGENT-COUNT
+                       MOVE CKPT-MODEL-STATS TO WS-MODEL-STATS
+                       SET WS-RESTART-AVAILABLE TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE: '
+                   WS-CKPT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE WS-LAST-PROCESSED-ID TO CKPT-LAST-AGENT-ID
+           MOVE WS-AGENT-COUNT TO CKPT-COUNT-SO-FAR
+           MOVE WS-MODEL-STATS TO CKPT-MODEL-STATS
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      * A clean end-to-end completion means no restart is needed - an
+      * empty checkpoint file reads back as "no checkpoint available".
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE: '
+                   WS-CKPT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           CLOSE CHECKPOINT-FILE.
+
+       ACCUMULATE-MODEL-STATS.
+           SET WS-FOUND-SW TO 'N'
+           PERFORM VARYING WS-MODEL-IDX FROM 1 BY 1
+                   UNTIL WS-MODEL-IDX > WS-MODEL-ENTRY-COUNT
+               IF WS-MODEL-NAME(WS-MODEL-IDX) = AGENT-MODEL
+                   SET WS-MODEL-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-MODEL-FOUND AND WS-MODEL-ENTRY-COUNT >= 50
+               DISPLAY 'MODEL STATS TABLE FULL - SKIPPING MODEL: '
+                   AGENT-MODEL
+           ELSE
+               IF NOT WS-MODEL-FOUND
+                   ADD 1 TO WS-MODEL-ENTRY-COUNT
+                   SET WS-MODEL-IDX TO WS-MODEL-ENTRY-COUNT
+                   MOVE AGENT-MODEL TO WS-MODEL-NAME(WS-MODEL-IDX)
+               END-IF
+
+               IF AGENT-STATUS-ACTIVE
+                   ADD 1 TO WS-MODEL-ACTIVE-COUNT(WS-MODEL-IDX)
+               ELSE
+                   ADD 1 TO WS-MODEL-INACTIVE-COUNT(WS-MODEL-IDX)
+               END-IF
+           END-IF.
+
+       WRITE-ROSTER-REPORT.
+           OPEN OUTPUT ROSTER-REPORT
+
+           MOVE 'SYNAPSE NIGHTLY AGENT ROSTER' TO ROSTER-LINE
+           WRITE ROSTER-LINE
+           MOVE 'MODEL                    ACTIVE  INACTIVE' TO
+               ROSTER-LINE
+           WRITE ROSTER-LINE
+
+           PERFORM VARYING WS-MODEL-IDX FROM 1 BY 1
+                   UNTIL WS-MODEL-IDX > WS-MODEL-ENTRY-COUNT
+               MOVE SPACES TO ROSTER-LINE
+               STRING WS-MODEL-NAME(WS-MODEL-IDX) DELIMITED BY SIZE
+                      '  '                        DELIMITED BY SIZE
+                      WS-MODEL-ACTIVE-COUNT(WS-MODEL-IDX)
+                          DELIMITED BY SIZE
+                      '  '                        DELIMITED BY SIZE
+                      WS-MODEL-INACTIVE-COUNT(WS-MODEL-IDX)
+                          DELIMITED BY SIZE
+                      INTO ROSTER-LINE
+               END-STRING
+               WRITE ROSTER-LINE
+           END-PERFORM
+
+           MOVE SPACES TO ROSTER-LINE
+           STRING 'TOTAL AGENTS: ' DELIMITED BY SIZE
+                  WS-AGENT-COUNT   DELIMITED BY SIZE
+                  INTO ROSTER-LINE
+           END-STRING
+           WRITE ROSTER-LINE
+
+           CLOSE ROSTER-REPORT.
+
+       WRITE-COUNT-FILE.
+           OPEN OUTPUT COUNT-FILE
+           MOVE SPACES TO COUNT-LINE
+           STRING 'AGENT-COUNT=' DELIMITED BY SIZE
+                  WS-AGENT-COUNT DELIMITED BY SIZE
+                  INTO COUNT-LINE
+           END-STRING
+           WRITE COUNT-LINE
+           CLOSE COUNT-FILE.
