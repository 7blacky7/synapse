@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYNAPSE-EXTRACT.
+       AUTHOR. SYNAPSE-TEAM.
+
+      ******************************************************************
+      * NIGHTLY BI EXTRACT - READS AGENT-FILE END TO END AND WRITES A
+      * FIXED-WIDTH SEQUENTIAL FILE (AGENTEXT.DAT) WITH AGENT-ID,
+      * AGENT-NAME, AGENT-MODEL, AGENT-STATUS AND AGENT-MAX-TOKENS SO
+      * THE BI/DASHBOARD TEAM CAN PICK IT UP WITHOUT NEEDING COBOL I/O
+      * AGAINST THE INDEXED FILE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENT-FILE ASSIGN TO 'AGENTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AGENT-ID
+               FILE STATUS IS WS-AGENT-FILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO 'AGENTEXT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENT-FILE.
+           COPY AGENTREC.
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD.
+           05  EXT-AGENT-ID             PIC X(36).
+           05  EXT-AGENT-NAME           PIC X(100).
+           05  EXT-AGENT-MODEL          PIC X(50).
+           05  EXT-AGENT-STATUS         PIC 9.
+           05  EXT-AGENT-MAX-TOKENS     PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AGENT-FILE-STATUS         PIC XX.
+       01  WS-EOF-FLAG                  PIC 9 VALUE 0.
+           88  WS-EOF                   VALUE 1.
+       01  WS-RECORDS-EXTRACTED         PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM EXTRACT-AGENT-FILE
+           DISPLAY 'SYNAPSE-EXTRACT RECORDS WRITTEN: '
+               WS-RECORDS-EXTRACTED
+           STOP RUN.
+
+       EXTRACT-AGENT-FILE.
+           OPEN INPUT AGENT-FILE
+           IF WS-AGENT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT FILE: '
+                   WS-AGENT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXTRACT-FILE
+
+           PERFORM UNTIL WS-EOF
+               READ AGENT-FILE NEXT RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       MOVE AGENT-ID TO EXT-AGENT-ID
+                       MOVE AGENT-NAME TO EXT-AGENT-NAME
+                       MOVE AGENT-MODEL TO EXT-AGENT-MODEL
+                       MOVE AGENT-STATUS TO EXT-AGENT-STATUS
+                       MOVE AGENT-MAX-TOKENS TO EXT-AGENT-MAX-TOKENS
+                       WRITE EXTRACT-RECORD
+                       ADD 1 TO WS-RECORDS-EXTRACTED
+               END-READ
+           END-PERFORM
+
+           CLOSE AGENT-FILE
+           CLOSE EXTRACT-FILE.
