@@ -0,0 +1,15 @@
+      ******************************************************************
+      * AGENTREC - AGENT-FILE RECORD LAYOUT
+      * SHARED BY ALL PROGRAMS THAT OPEN AGENT-FILE (AGENTS.DAT).
+      ******************************************************************
+       01  AGENT-RECORD.
+           05  AGENT-ID                PIC X(36).
+           05  AGENT-NAME              PIC X(100).
+           05  AGENT-MODEL             PIC X(50).
+           05  AGENT-STATUS            PIC 9.
+               88  AGENT-STATUS-INACTIVE   VALUE 0.
+               88  AGENT-STATUS-ACTIVE     VALUE 1.
+               88  AGENT-STATUS-VALID      VALUES 0 1.
+           05  AGENT-MAX-TOKENS        PIC 9(6).
+           05  AGENT-TOKENS-USED       PIC 9(8).
+           05  AGENT-LAST-RUN-DATE     PIC 9(8).
