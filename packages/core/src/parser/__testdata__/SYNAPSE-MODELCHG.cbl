@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYNAPSE-MODELCHG.
+       AUTHOR. SYNAPSE-TEAM.
+
+      ******************************************************************
+      * BULK MODEL REWRITE - SCANS AGENT-FILE BY AGENT-ID AND REWRITES
+      * AGENT-MODEL WHEREVER IT MATCHES THE OLD-MODEL PARM VALUE, SO A
+      * DEPRECATED MODEL CAN BE RETIRED SHOP-WIDE WITHOUT TOUCHING
+      * RECORDS ONE AT A TIME. OLD-MODEL/NEW-MODEL ARE SUPPLIED BY THE
+      * INVOKING JCL'S PARM=.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENT-FILE ASSIGN TO 'AGENTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AGENT-ID
+               FILE STATUS IS WS-AGENT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENT-FILE.
+           COPY AGENTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AGENT-FILE-STATUS         PIC XX.
+       01  WS-EOF-FLAG                  PIC 9 VALUE 0.
+           88  WS-EOF                   VALUE 1.
+       01  WS-OLD-MODEL                 PIC X(50) VALUE SPACES.
+       01  WS-NEW-MODEL                 PIC X(50) VALUE SPACES.
+       01  WS-RECORDS-SCANNED           PIC 9(6) VALUE 0.
+       01  WS-RECORDS-CHANGED           PIC 9(6) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LEN              PIC S9(4) COMP.
+           05  LK-PARM-DATA             PIC X(78).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+       MAIN-PROGRAM.
+           PERFORM PARSE-PARM
+           PERFORM REWRITE-MATCHING-MODELS
+           DISPLAY 'SYNAPSE-MODELCHG SCANNED: ' WS-RECORDS-SCANNED
+           DISPLAY 'SYNAPSE-MODELCHG CHANGED: ' WS-RECORDS-CHANGED
+           STOP RUN.
+
+      * PARM='OLD-MODEL,NEW-MODEL'
+       PARSE-PARM.
+           UNSTRING LK-PARM-DATA(1:LK-PARM-LEN) DELIMITED BY ','
+               INTO WS-OLD-MODEL WS-NEW-MODEL
+           END-UNSTRING.
+
+       REWRITE-MATCHING-MODELS.
+           OPEN I-O AGENT-FILE
+           IF WS-AGENT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT FILE: '
+                   WS-AGENT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ AGENT-FILE NEXT RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-SCANNED
+                       IF AGENT-MODEL = WS-OLD-MODEL
+                           MOVE WS-NEW-MODEL TO AGENT-MODEL
+                           REWRITE AGENT-RECORD
+                               INVALID KEY
+                                   DISPLAY 'ERROR REWRITING AGENT: '
+                                       AGENT-ID
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-RECORDS-CHANGED
+                           END-REWRITE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AGENT-FILE.
