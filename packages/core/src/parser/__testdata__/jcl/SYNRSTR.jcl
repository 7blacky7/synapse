@@ -0,0 +1,26 @@
+//SYNRSTR  JOB  (SYNAPSE),'AGENT ROSTER',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*--------------------------------------------------------------
+//* NIGHTLY AGENT ROSTER - RUNS SYNAPSE-ROSTER AGAINST AGENTS.DAT
+//* AND PRODUCES ROSTER.RPT / AGENTCNT.DAT. RESTARTABLE VIA
+//* ROSTERCKP.DAT IF THE STEP ABENDS PART WAY THROUGH.
+//*
+//* SYNAPSE-ROSTER REWRITES ROSTERCKP.DAT FROM THE TOP EVERY TIME
+//* IT SAVES OR CLEARS A CHECKPOINT (OPEN OUTPUT), IT NEVER APPENDS
+//* TO IT - SO THE DATASET IS ALLOCATED DISP=OLD HERE, NOT MOD, AND
+//* MUST BE PRE-ALLOCATED ONCE BEFORE THE FIRST RUN.
+//*--------------------------------------------------------------
+//ROSTER   EXEC PGM=SYNAPSE-ROSTER
+//STEPLIB  DD   DSN=SYNAPSE.LOADLIB,DISP=SHR
+//AGENTS   DD   DSN=SYNAPSE.PROD.AGENTS.DAT,DISP=SHR
+//ROSTCKP  DD   DSN=SYNAPSE.PROD.ROSTERCKP.DAT,
+//              DISP=(OLD,KEEP,KEEP)
+//ROSTRPT  DD   DSN=SYNAPSE.PROD.ROSTER.RPT,
+//              DISP=(NEW,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=132)
+//AGENTCNT DD   DSN=SYNAPSE.PROD.AGENTCNT.DAT,
+//              DISP=(NEW,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
