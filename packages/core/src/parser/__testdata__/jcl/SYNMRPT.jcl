@@ -0,0 +1,14 @@
+//SYNMRPT  JOB  (SYNAPSE),'MODEL MIGRATION RPT',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*--------------------------------------------------------------
+//* AD HOC MODEL MIGRATION ROSTER - RUN BEFORE DEPRECATING A MODEL
+//* TO SEE COUNTS AND AVERAGE AGENT-MAX-TOKENS PER AGENT-MODEL.
+//*--------------------------------------------------------------
+//MODELRPT EXEC PGM=SYNAPSE-MODELRPT
+//STEPLIB  DD   DSN=SYNAPSE.LOADLIB,DISP=SHR
+//AGENTS   DD   DSN=SYNAPSE.PROD.AGENTS.DAT,DISP=SHR
+//MODELRPT DD   DSN=SYNAPSE.PROD.MODELMIG.RPT,
+//              DISP=(NEW,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD   SYSOUT=*
