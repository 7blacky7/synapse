@@ -0,0 +1,15 @@
+//SYNEXTR  JOB  (SYNAPSE),'AGENT BI EXTRACT',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*--------------------------------------------------------------
+//* NIGHTLY BI EXTRACT - WRITES A FIXED-WIDTH SEQUENTIAL COPY OF
+//* AGENT-FILE TO AGENTEXT.DAT FOR THE DASHBOARD TEAM TO PICK UP
+//* ON THEIR OWN SCHEDULE.
+//*--------------------------------------------------------------
+//EXTRACT  EXEC PGM=SYNAPSE-EXTRACT
+//STEPLIB  DD   DSN=SYNAPSE.LOADLIB,DISP=SHR
+//AGENTS   DD   DSN=SYNAPSE.PROD.AGENTS.DAT,DISP=SHR
+//AGENTEXT DD   DSN=SYNAPSE.PROD.AGENTEXT.DAT,
+//              DISP=(NEW,CATLG,CATLG),
+//              SPACE=(TRK,(10,10)),
+//              DCB=(RECFM=FB,LRECL=193)
+//SYSOUT   DD   SYSOUT=*
