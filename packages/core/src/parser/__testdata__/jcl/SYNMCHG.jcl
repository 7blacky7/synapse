@@ -0,0 +1,12 @@
+//SYNMCHG  JOB  (SYNAPSE),'BULK MODEL REWRITE',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*--------------------------------------------------------------
+//* BULK MODEL REWRITE - RETIRES OLD-MODEL SHOP-WIDE BY REWRITING
+//* EVERY AGENT-FILE RECORD WHOSE AGENT-MODEL MATCHES IT TO
+//* NEW-MODEL. SUPPLY THE OLD/NEW MODEL PAIR VIA PARM=.
+//*--------------------------------------------------------------
+//MODELCHG EXEC PGM=SYNAPSE-MODELCHG,
+//              PARM='OLD-MODEL-NAME,NEW-MODEL-NAME'
+//STEPLIB  DD   DSN=SYNAPSE.LOADLIB,DISP=SHR
+//AGENTS   DD   DSN=SYNAPSE.PROD.AGENTS.DAT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
