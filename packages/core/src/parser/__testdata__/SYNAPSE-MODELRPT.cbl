@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYNAPSE-MODELRPT.
+       AUTHOR. SYNAPSE-TEAM.
+
+      ******************************************************************
+      * MODEL MIGRATION ROSTER - SCANS AGENT-FILE, GROUPS BY AGENT-MODEL
+      * AND PRINTS A COUNT + AVERAGE AGENT-MAX-TOKENS PER MODEL SO
+      * STRAGGLERS ON AN OLD MODEL CAN BE PLANNED FOR AHEAD OF A
+      * CUTOVER. RUN AD HOC BEFORE A MODEL DEPRECATION, NOT NIGHTLY.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENT-FILE ASSIGN TO 'AGENTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AGENT-ID
+               FILE STATUS IS WS-AGENT-FILE-STATUS.
+
+           SELECT MODELRPT-REPORT ASSIGN TO 'MODELMIG.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENT-FILE.
+           COPY AGENTREC.
+
+       FD  MODELRPT-REPORT.
+       01  MODELRPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AGENT-FILE-STATUS         PIC XX.
+       01  WS-EOF-FLAG                  PIC 9 VALUE 0.
+           88  WS-EOF                   VALUE 1.
+
+       01  WS-MODEL-STATS.
+           05  WS-MODEL-ENTRY-COUNT     PIC 9(2) VALUE 0.
+           05  WS-MODEL-ENTRY OCCURS 50 TIMES INDEXED BY WS-MODEL-IDX.
+               10  WS-MODEL-NAME        PIC X(50).
+               10  WS-MODEL-COUNT       PIC 9(6) VALUE 0.
+               10  WS-MODEL-TOKEN-TOTAL PIC 9(10) VALUE 0.
+       01  WS-FOUND-SW                  PIC X VALUE 'N'.
+           88  WS-MODEL-FOUND           VALUE 'Y'.
+
+       01  WS-AVERAGE-TOKENS            PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM SCAN-AGENT-FILE
+           PERFORM WRITE-MODELRPT-REPORT
+           STOP RUN.
+
+       SCAN-AGENT-FILE.
+           OPEN INPUT AGENT-FILE
+           IF WS-AGENT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT FILE: '
+                   WS-AGENT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ AGENT-FILE NEXT RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM ACCUMULATE-MODEL-STATS
+               END-READ
+           END-PERFORM
+           CLOSE AGENT-FILE.
+
+       ACCUMULATE-MODEL-STATS.
+           SET WS-FOUND-SW TO 'N'
+           PERFORM VARYING WS-MODEL-IDX FROM 1 BY 1
+                   UNTIL WS-MODEL-IDX > WS-MODEL-ENTRY-COUNT
+               IF WS-MODEL-NAME(WS-MODEL-IDX) = AGENT-MODEL
+                   SET WS-MODEL-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-MODEL-FOUND AND WS-MODEL-ENTRY-COUNT >= 50
+               DISPLAY 'MODEL STATS TABLE FULL - SKIPPING MODEL: '
+                   AGENT-MODEL
+           ELSE
+               IF NOT WS-MODEL-FOUND
+                   ADD 1 TO WS-MODEL-ENTRY-COUNT
+                   SET WS-MODEL-IDX TO WS-MODEL-ENTRY-COUNT
+                   MOVE AGENT-MODEL TO WS-MODEL-NAME(WS-MODEL-IDX)
+               END-IF
+
+               ADD 1 TO WS-MODEL-COUNT(WS-MODEL-IDX)
+               ADD AGENT-MAX-TOKENS
+                   TO WS-MODEL-TOKEN-TOTAL(WS-MODEL-IDX)
+           END-IF.
+
+       WRITE-MODELRPT-REPORT.
+           OPEN OUTPUT MODELRPT-REPORT
+
+           MOVE 'SYNAPSE MODEL MIGRATION ROSTER' TO MODELRPT-LINE
+           WRITE MODELRPT-LINE
+           MOVE 'MODEL                    COUNT  AVG-MAX-TOKENS' TO
+               MODELRPT-LINE
+           WRITE MODELRPT-LINE
+
+           PERFORM VARYING WS-MODEL-IDX FROM 1 BY 1
+                   UNTIL WS-MODEL-IDX > WS-MODEL-ENTRY-COUNT
+               IF WS-MODEL-COUNT(WS-MODEL-IDX) > 0
+                   COMPUTE WS-AVERAGE-TOKENS =
+                       WS-MODEL-TOKEN-TOTAL(WS-MODEL-IDX)
+                           / WS-MODEL-COUNT(WS-MODEL-IDX)
+               ELSE
+                   MOVE 0 TO WS-AVERAGE-TOKENS
+               END-IF
+
+               MOVE SPACES TO MODELRPT-LINE
+               STRING WS-MODEL-NAME(WS-MODEL-IDX) DELIMITED BY SIZE
+                      '  '                        DELIMITED BY SIZE
+                      WS-MODEL-COUNT(WS-MODEL-IDX)
+                          DELIMITED BY SIZE
+                      '  '                        DELIMITED BY SIZE
+                      WS-AVERAGE-TOKENS           DELIMITED BY SIZE
+                      INTO MODELRPT-LINE
+               END-STRING
+               WRITE MODELRPT-LINE
+           END-PERFORM
+
+           CLOSE MODELRPT-REPORT.
