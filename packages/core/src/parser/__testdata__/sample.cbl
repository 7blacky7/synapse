@@ -9,58 +9,208 @@
            SELECT AGENT-FILE ASSIGN TO 'AGENTS.DAT'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS AGENT-ID.
+               RECORD KEY IS AGENT-ID
+               FILE STATUS IS WS-AGENT-FILE-STATUS.
+
+           SELECT AGENT-LOG-FILE ASSIGN TO 'AGENTLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD AGENT-FILE.
-       01 AGENT-RECORD.
-           05 AGENT-ID            PIC X(36).
-           05 AGENT-NAME          PIC X(100).
-           05 AGENT-MODEL         PIC X(50).
-           05 AGENT-STATUS        PIC 9.
-           05 AGENT-MAX-TOKENS    PIC 9(6).
+       FD  AGENT-FILE.
+           COPY AGENTREC.
+
+       FD  AGENT-LOG-FILE.
+       01  AGENT-LOG-RECORD.
+           05  LOG-AGENT-ID            PIC X(36).
+           05  LOG-TIMESTAMP           PIC X(21).
+           05  LOG-MESSAGE             PIC X(4096).
+           05  LOG-RESPONSE            PIC X(4096).
+           05  LOG-STATUS-CODE         PIC 99.
 
        WORKING-STORAGE SECTION.
-       01 WS-MAX-RETRIES          PIC 9 VALUE 3.
-       01 WS-DEFAULT-MODEL        PIC X(20) VALUE 'claude-opus-4-6'.
-       01 WS-AGENT-COUNT          PIC 9(4) VALUE 0.
-       01 WS-MESSAGE              PIC X(4096).
-       01 WS-RESPONSE             PIC X(4096).
-       01 WS-STATUS-CODE          PIC 99.
-       01 WS-EOF-FLAG             PIC 9 VALUE 0.
-           88 WS-EOF              VALUE 1.
+       01  WS-MAX-RETRIES          PIC 9 VALUE 3.
+       01  WS-RETRY-COUNT          PIC 9 VALUE 0.
+       01  WS-DEFAULT-MODEL        PIC X(20) VALUE 'claude-opus-4-6'.
+       01  WS-AGENT-COUNT          PIC 9(4) VALUE 0.
+       01  WS-MESSAGE              PIC X(4096).
+       01  WS-RESPONSE             PIC X(4096).
+       01  WS-STATUS-CODE          PIC 99.
+       01  WS-EOF-FLAG             PIC 9 VALUE 0.
+           88  WS-EOF              VALUE 1.
+       01  WS-AGENT-FILE-STATUS    PIC XX.
+       01  WS-LOG-FILE-STATUS      PIC XX.
+
+      * Intake fields used to collect and validate a new agent before
+      * it is ever committed to AGENT-FILE.
+       01  WS-INPUT-AGENT-ID       PIC X(36).
+       01  WS-INPUT-AGENT-NAME     PIC X(100).
+       01  WS-INPUT-AGENT-STATUS   PIC 9.
+       01  WS-AGENT-VALID-SW       PIC X VALUE 'Y'.
+           88  WS-AGENT-VALID      VALUE 'Y'.
+           88  WS-AGENT-INVALID    VALUE 'N'.
+       01  WS-VALIDATION-MSG       PIC X(40) VALUE SPACES.
+
+      * Fields used to stamp every AGENTLOG.DAT entry with a timestamp.
+       01  WS-CURRENT-TIMESTAMP    PIC X(21).
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           OPEN I-O AGENT-FILE
+           IF WS-AGENT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT FILE: '
+                   WS-AGENT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND AGENT-LOG-FILE
+           IF WS-LOG-FILE-STATUS = '35'
+               OPEN OUTPUT AGENT-LOG-FILE
+           END-IF
+
+           IF WS-LOG-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT LOG FILE: '
+                   WS-LOG-FILE-STATUS
+               STOP RUN
+           END-IF
+
            PERFORM INITIALIZE-AGENT
-           PERFORM PROCESS-MESSAGE
+           IF WS-AGENT-VALID
+               PERFORM PROCESS-MESSAGE
+           END-IF
+
            PERFORM CLEANUP
            STOP RUN.
 
        INITIALIZE-AGENT.
-           MOVE WS-DEFAULT-MODEL TO AGENT-MODEL
-           MOVE 0 TO AGENT-STATUS
-           MOVE 4096 TO AGENT-MAX-TOKENS
-           ADD 1 TO WS-AGENT-COUNT.
+           ACCEPT WS-INPUT-AGENT-ID FROM CONSOLE
+           MOVE WS-INPUT-AGENT-ID TO AGENT-ID
+
+           ACCEPT WS-INPUT-AGENT-STATUS FROM CONSOLE
+           MOVE WS-INPUT-AGENT-STATUS TO AGENT-STATUS
+
+           PERFORM VALIDATE-NEW-AGENT
+
+           IF WS-AGENT-VALID
+               ACCEPT WS-INPUT-AGENT-NAME FROM CONSOLE
+               MOVE WS-INPUT-AGENT-NAME TO AGENT-NAME
+               MOVE WS-DEFAULT-MODEL TO AGENT-MODEL
+               MOVE 4096 TO AGENT-MAX-TOKENS
+               MOVE 0 TO AGENT-TOKENS-USED
+               MOVE 0 TO AGENT-LAST-RUN-DATE
 
+               WRITE AGENT-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR WRITING AGENT RECORD: ' AGENT-ID
+               END-WRITE
+
+               ADD 1 TO WS-AGENT-COUNT
+           ELSE
+               DISPLAY 'AGENT REJECTED: ' WS-VALIDATION-MSG
+           END-IF.
+
+      * Rejects a duplicate AGENT-ID or an out-of-range AGENT-STATUS
+      * before the record is ever committed to AGENT-FILE. The keyed
+      * READ below does double duty: on INVALID KEY no agent with this
+      * id exists yet and AGENT-RECORD is left untouched; on NOT
+      * INVALID KEY the existing (unrelated) agent's record is read
+      * back in order to report the duplicate. That second case leaves
+      * AGENT-RECORD holding someone else's data, so callers must not
+      * write, rewrite, or log against it once WS-AGENT-INVALID is set
+      * - MAIN-PROGRAM only runs PROCESS-MESSAGE when WS-AGENT-VALID.
+       VALIDATE-NEW-AGENT.
+           SET WS-AGENT-VALID TO TRUE
+           MOVE SPACES TO WS-VALIDATION-MSG
+
+           READ AGENT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-AGENT-INVALID TO TRUE
+                   MOVE 'DUPLICATE AGENT-ID' TO WS-VALIDATION-MSG
+           END-READ
+
+           IF WS-AGENT-VALID AND NOT AGENT-STATUS-VALID
+               SET WS-AGENT-INVALID TO TRUE
+               MOVE 'INVALID AGENT-STATUS' TO WS-VALIDATION-MSG
+           END-IF.
+
+      * Retries a failed attempt up to WS-MAX-RETRIES times so a
+      * transient failure on the agent side doesn't fail the message
+      * outright after a single try.
        PROCESS-MESSAGE.
-      * TODO: implement actual message processing
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-STATUS-CODE = 0
+                      OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               PERFORM PROCESS-MESSAGE-ATTEMPT
+           END-PERFORM.
+
+       PROCESS-MESSAGE-ATTEMPT.
            IF WS-MESSAGE = SPACES
                MOVE 1 TO WS-STATUS-CODE
            ELSE
-               MOVE 1 TO AGENT-STATUS
+               SET AGENT-STATUS-ACTIVE TO TRUE
+
                STRING 'Response to: ' DELIMITED BY SIZE
                       WS-MESSAGE DELIMITED BY SPACES
                       INTO WS-RESPONSE
-               MOVE 0 TO AGENT-STATUS
-               MOVE 0 TO WS-STATUS-CODE
+                   ON OVERFLOW
+      * WS-RESPONSE truncated - report as a distinct failure code
+      * rather than a clean success with data quietly lost.
+                       MOVE 9 TO WS-STATUS-CODE
+                   NOT ON OVERFLOW
+                       MOVE 0 TO WS-STATUS-CODE
+               END-STRING
+
+               SET AGENT-STATUS-INACTIVE TO TRUE
+
+               IF WS-STATUS-CODE = 0
+      * Track actual consumption against AGENT-MAX-TOKENS so month-end
+      * billing can reconcile spend per agent.
+                   ADD FUNCTION LENGTH(FUNCTION TRIM(WS-MESSAGE))
+                       TO AGENT-TOKENS-USED
+                   MOVE FUNCTION CURRENT-DATE(1:8)
+                       TO AGENT-LAST-RUN-DATE
+
+                   REWRITE AGENT-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERROR UPDATING AGENT RECORD: '
+                               AGENT-ID
+                   END-REWRITE
+               END-IF
+           END-IF
+
+           PERFORM LOG-TRANSACTION.
+
+      * Appends an audit record of this PROCESS-MESSAGE attempt to
+      * AGENTLOG.DAT - the message sent, the response received, the
+      * status, and when it happened.
+       LOG-TRANSACTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE AGENT-ID TO LOG-AGENT-ID
+           MOVE WS-CURRENT-TIMESTAMP TO LOG-TIMESTAMP
+           MOVE WS-MESSAGE TO LOG-MESSAGE
+           MOVE WS-RESPONSE TO LOG-RESPONSE
+           MOVE WS-STATUS-CODE TO LOG-STATUS-CODE
+           WRITE AGENT-LOG-RECORD
+
+           IF WS-LOG-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING AGENT LOG RECORD: '
+                   WS-LOG-FILE-STATUS
            END-IF.
 
        CLEANUP.
-      * FIXME: proper resource cleanup
+           CLOSE AGENT-FILE
+           CLOSE AGENT-LOG-FILE
            MOVE 0 TO WS-AGENT-COUNT.
 
+      * Superseded by the SYNAPSE-ROSTER nightly batch job, which reads
+      * AGENT-FILE end to end (with checkpoint/restart) and produces the
+      * roster report. Left in place as the base full-scan paragraph
+      * this program itself used before the roster job existed.
        READ-ALL-AGENTS.
            OPEN INPUT AGENT-FILE
            PERFORM UNTIL WS-EOF
